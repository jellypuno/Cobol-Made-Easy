@@ -0,0 +1,54 @@
+//{{job.job_name}} JOB ({{job.job_account}}),'{{job.programmer_name}}',
+//             CLASS={{job.job_class}},MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION={{job.region_size}},NOTIFY=&SYSUID
+//*********************************************************
+//* RUN {{initialization.program_name}} -
+//*   {{report.report_title}}
+//*********************************************************
+{{#process.keyed_lookup}}
+//{{job.step_name}}  EXEC PGM={{initialization.program_name}},
+//             PARM='{{job.lookup_key_parm}}'
+{{/process.keyed_lookup}}
+{{^process.keyed_lookup}}
+{{#process.expected_count_check}}
+//{{job.step_name}}  EXEC PGM={{initialization.program_name}},
+//             PARM='{{job.expected_count_parm}}'
+{{/process.expected_count_check}}
+{{^process.expected_count_check}}
+//{{job.step_name}}  EXEC PGM={{initialization.program_name}}
+{{/process.expected_count_check}}
+{{/process.keyed_lookup}}
+//STEPLIB  DD DSN={{job.steplib_dsn}},DISP=SHR
+//{{job.input_ddname}}  DD DSN={{job.input_dsn}},DISP=SHR
+//{{job.output_ddname}}  DD DSN={{job.output_dsn}},
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133)
+//{{job.reject_ddname}}  DD DSN={{job.reject_dsn}},
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=171)
+//{{job.checkpoint_ddname}}  DD DSN={{job.checkpoint_dsn}},
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=3)
+{{#process.match_merge}}
+//{{job.master_ddname}}  DD DSN={{job.master_dsn}},DISP=SHR
+{{/process.match_merge}}
+//{{job.audit_ddname}}  DD DSN={{job.audit_dsn}},
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=29)
+{{#process.csv_extract}}
+//{{job.csv_ddname}}  DD DSN={{job.csv_dsn}},
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+{{/process.csv_extract}}
+//SYSOUT   DD SYSOUT=*
+//*********************************************************
+//* BYPASS ALL DOWNSTREAM PROCESSING IF {{job.step_name}}
+//* ENDED WITH A NON-ZERO CONDITION CODE
+//*********************************************************
+//{{job.condcheck_step_name}} EXEC PGM=IEFBR14,COND=(0,NE,{{job.step_name}})
+//DD1      DD DUMMY
