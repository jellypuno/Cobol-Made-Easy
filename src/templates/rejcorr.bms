@@ -0,0 +1,98 @@
+*----------------------------------------------------------*
+* RJCRSET -- CORRECTION SCREEN MAPSET FOR REJECT-REC        *
+* (REJREC001) ENTRIES.  TWO MAPS:                           *
+*   RJCRKEY -- PROMPTS OPERATOR FOR THE REJ-NO TO CORRECT   *
+*   RJCRMAP -- DISPLAYS/CORRECTS THE REJECTED RECORD        *
+*----------------------------------------------------------*
+RJCRSET  DFHMSD TYPE=MAP,                                             X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+RJCRKEY  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='REJECT RECORD CORRECTION - ENTER REJ-NO'
+*
+RKMSG    DFHMDF POS=(3,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=07,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='REJ-NO:'
+RKNO     DFHMDF POS=(5,9),                                            X
+               LENGTH=03,                                             X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=30,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF3=EXIT  ENTER=LOOKUP'
+*
+RJCRMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='REJECT RECORD CORRECTION'
+*
+RMMSG    DFHMDF POS=(3,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='REJ-NO....'
+RMNO     DFHMDF POS=(5,12),                                           X
+               LENGTH=03,                                             X
+               ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='REASON.CDE'
+RMRSN    DFHMDF POS=(6,12),                                           X
+               LENGTH=02,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DATE......'
+RMDATE   DFHMDF POS=(7,12),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='NUMERIC...'
+RMNUM    DFHMDF POS=(8,12),                                           X
+               LENGTH=12,                                             X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='VARCHAR...'
+RMVAR    DFHMDF POS=(9,12),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='PF3=EXIT  PF5=RESUBMIT'
+*
+         DFHMSD TYPE=FINAL
