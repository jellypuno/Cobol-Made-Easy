@@ -13,6 +13,26 @@
             {{.}}
             {{/initialization.file_control.fc_output}}
 
+            {{#initialization.file_control.fc_reject}}
+            {{.}}
+            {{/initialization.file_control.fc_reject}}
+
+            {{#initialization.file_control.fc_checkpoint}}
+            {{.}}
+            {{/initialization.file_control.fc_checkpoint}}
+
+            {{#initialization.file_control.fc_master}}
+            {{.}}
+            {{/initialization.file_control.fc_master}}
+
+            {{#initialization.file_control.fc_audit}}
+            {{.}}
+            {{/initialization.file_control.fc_audit}}
+
+            {{#initialization.file_control.fc_csv}}
+            {{.}}
+            {{/initialization.file_control.fc_csv}}
+
        DATA DIVISION.
        FILE SECTION.
        {{#initialization.file_section.fd_input}}
@@ -22,6 +42,26 @@
        {{#initialization.file_section.fd_output}}
        {{.}}
        {{/initialization.file_section.fd_output}}
+
+       {{#initialization.file_section.fd_reject}}
+       {{.}}
+       {{/initialization.file_section.fd_reject}}
+
+       {{#initialization.file_section.fd_checkpoint}}
+       {{.}}
+       {{/initialization.file_section.fd_checkpoint}}
+
+       {{#initialization.file_section.fd_master}}
+       {{.}}
+       {{/initialization.file_section.fd_master}}
+
+       {{#initialization.file_section.fd_audit}}
+       {{.}}
+       {{/initialization.file_section.fd_audit}}
+
+       {{#initialization.file_section.fd_csv}}
+       {{.}}
+       {{/initialization.file_section.fd_csv}}
       *
        WORKING-STORAGE SECTION.
       *
@@ -31,17 +71,73 @@
                05 FILLER        PIC X(3) VALUE SPACES.
                05 FILLER        PIC X(18) VALUE 'NOTHING TO REPORT'.
                05 FILLER        PIC X(105) VALUE SPACES.
-               
+
+       01 WS-PROGRAM-NAME       PIC X(08)
+                                VALUE '{{initialization.program_name}}'.
+
        COPY CONSTANT.
        COPY OUREC001.
-
+      *
+      * process.keyed_lookup and process.expected_count_check are two
+      * independent PARM-driven options that both want the one LINKAGE
+      * SECTION/PROCEDURE DIVISION USING header this program gets --
+      * they are not meant to be turned on together (a keyed single-
+      * record fetch has no record count to check against), so when a
+      * caller does request both, keyed_lookup wins and
+      * expected_count_check's PARM is simply not wired up, consistent
+      * with A0001-MAIN's own keyed_lookup branch bypassing the whole
+      * read-and-count loop expected_count_check depends on.
+       {{#process.keyed_lookup}}
+       LINKAGE SECTION.
+      *
+       01 WS-PARM-LOOKUP-KEY.
+            02 WS-PARM-LEN       PIC S9(04) COMP.
+            02 WS-PARM-KEY-TEXT  PIC X(03).
+      *
+       PROCEDURE DIVISION USING WS-PARM-LOOKUP-KEY.
+       {{/process.keyed_lookup}}
+       {{^process.keyed_lookup}}
+       {{#process.expected_count_check}}
+       LINKAGE SECTION.
+      *
+       01 WS-PARM-EXPECTED-CTR.
+            02 WS-PARM-LEN       PIC S9(04) COMP.
+            02 WS-PARM-CTR-TEXT  PIC X(07).
+      *
+       PROCEDURE DIVISION USING WS-PARM-EXPECTED-CTR.
+       {{/process.expected_count_check}}
+       {{^process.expected_count_check}}
        PROCEDURE DIVISION.
+       {{/process.expected_count_check}}
+       {{/process.keyed_lookup}}
        A0001-MAIN.
 
             PERFORM B0001-OPEN-FILES THRU B0001-EXIT
+            PERFORM K0001-CHECK-RESTART THRU K0001-EXIT
             PERFORM C0001-INIT-FILES THRU C0001-EXIT
+            {{#process.keyed_lookup}}
+            PERFORM N0001-READ-BY-KEY THRU N0001-EXIT
+            PERFORM U0001-VALIDATE-AND-PRINT THRU U0001-EXIT
+            {{/process.keyed_lookup}}
+            {{^process.keyed_lookup}}
             PERFORM D0001-READ-FILES THRU D0001-EXIT
+            {{#process.match_merge}}
+            PERFORM O0001-READ-MASTER THRU O0001-EXIT
+            {{/process.match_merge}}
+            PERFORM L0001-SKIP-RESTART THRU L0001-EXIT
+            {{^process.match_merge}}
             PERFORM E0001-PROC-FILES THRU E0001-EXIT
+                UNTIL WS-EOF-YES
+            {{/process.match_merge}}
+            {{#process.match_merge}}
+            PERFORM R0001-MATCH-MERGE THRU R0001-EXIT
+                UNTIL WS-EOF-YES AND WS-MR-EOF-YES
+            {{/process.match_merge}}
+            {{#process.control_break}}
+            PERFORM W0001-PRNT-SUBTOTAL THRU W0001-EXIT
+            {{/process.control_break}}
+            {{/process.keyed_lookup}}
+            PERFORM G0001-PRNT-TOTALS THRU G0001-EXIT
             PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT
             .
        A0001-MAIN-EXIT.
@@ -67,6 +163,46 @@
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
 
+            OPEN OUTPUT {{process.reject_file_name}}.
+
+            IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-RJ TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{#process.match_merge}}
+            OPEN INPUT {{process.master_file_name}}.
+
+            IF WS-MR-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-MR TO TRUE
+               MOVE WS-MR-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{/process.match_merge}}
+            OPEN OUTPUT {{process.audit_file_name}}.
+
+            IF WS-AUD-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-AU TO TRUE
+               MOVE WS-AUD-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{#process.csv_extract}}
+            OPEN OUTPUT {{process.csv_file_name}}.
+
+            IF WS-CSV-STAT NOT EQUAL ZEROES
+               SET WS-MSG-OP-CS TO TRUE
+               MOVE WS-CSV-STAT TO WS-ERR-CDE
+               SET WS-PROC-OPEN TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{/process.csv_extract}}
        B0001-EXIT.
             EXIT.
 
@@ -74,27 +210,76 @@
 
             SET WS-EOF-NO          TO TRUE
             SET WS-INIT-YES        TO TRUE
+            {{#process.match_merge}}
+            SET WS-MR-EOF-NO       TO TRUE
+            {{/process.match_merge}}
             INITIALIZE WS-ERROR-HANDLING
+            MOVE ZERO              TO WS-PAGE-CTR
+            MOVE WS-LINES-PER-PAGE  TO WS-LINE-CTR
+            ACCEPT WS-START-TIME   FROM TIME
+            {{#process.keyed_lookup}}
+            MOVE WS-PARM-KEY-TEXT  TO WS-LOOKUP-KEY
+            {{/process.keyed_lookup}}
+            {{^process.keyed_lookup}}
+            {{#process.expected_count_check}}
+            MOVE WS-PARM-CTR-TEXT  TO WS-EXPECTED-CTR
+            {{/process.expected_count_check}}
+            {{/process.keyed_lookup}}
             .
        C0001-EXIT.
             EXIT.
 
        D0001-READ-FILES.
 
-            READ {{process.input_file_name}}
+            READ {{process.input_file_name}} {{#process.input_indexed}}NEXT RECORD {{/process.input_indexed}}
               AT END SET WS-EOF-YES TO TRUE
 
             EVALUATE TRUE
 
                WHEN WS-IN-STAT EQUAL '10' AND WS-INIT-YES
+                    MOVE EMPTY-RECORD-LAYOUT TO WS-PRINT-REPORT
+                    PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+                    SET AUD-OUTCM-EMPTY TO TRUE
+                    PERFORM X0001-WRITE-AUDIT THRU X0001-EXIT
+                    SET WS-RC-ZERO-RECS TO TRUE
+                    MOVE WS-RETURN-CDE TO RETURN-CODE
                     PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT
 
                WHEN WS-IN-STAT EQUAL '10' AND WS-INIT-NO
-      *             insert process here
+                    {{#process.expected_count_check}}
+                    IF WS-READ-CTR NOT EQUAL WS-EXPECTED-CTR
+                       SET WS-MSG-CNT-MIS TO TRUE
+                       MOVE 99 TO WS-ERR-CDE
+                       SET WS-PROC-READ TO TRUE
+                       PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+                    END-IF
+                    {{/process.expected_count_check}}
+                    {{#process.multi_record_type}}
+                    IF WS-TRAILER-CTR NOT EQUAL ZERO
+                       AND WS-READ-CTR NOT EQUAL WS-TRAILER-CTR
+                       SET WS-MSG-CNT-MIS TO TRUE
+                       MOVE 99 TO WS-ERR-CDE
+                       SET WS-PROC-READ TO TRUE
+                       PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+                    END-IF
+                    {{/process.multi_record_type}}
                     GO TO D0001-EXIT
 
                WHEN WS-IN-STAT EQUAL ZEROES
-      *             insert process here
+                    {{^process.multi_record_type}}
+                    ADD 1 TO WS-READ-CTR
+                    {{/process.multi_record_type}}
+                    {{#process.multi_record_type}}
+                    IF IR-TYPE-DETAIL
+                       ADD 1 TO WS-READ-CTR
+                    END-IF
+                    IF IR-TYPE-HEADER
+                       MOVE IRH-EXPECTED-CTR TO WS-EXPECTED-CTR
+                    END-IF
+                    IF IR-TYPE-TRAILER
+                       MOVE IRT-ACTUAL-CTR   TO WS-TRAILER-CTR
+                    END-IF
+                    {{/process.multi_record_type}}
                     SET WS-INIT-NO TO TRUE
 
                WHEN OTHER
@@ -107,4 +292,491 @@
                .
        D0001-EXIT.
             EXIT.
-        
+
+       E0001-PROC-FILES.
+
+            PERFORM U0001-VALIDATE-AND-PRINT THRU U0001-EXIT
+            PERFORM D0001-READ-FILES THRU D0001-EXIT
+            .
+       E0001-EXIT.
+            EXIT.
+
+       H0001-PRNT-HDRS.
+
+            ADD 1                      TO WS-PAGE-CTR
+            MOVE WS-PAGE-CTR           TO OHL-PAGE-NO
+            SET OHL-COMPANY            TO TRUE
+
+            MOVE OUTPUT-HEADER-LAYOUT TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+
+            SET OHL-REPORT-TITLE       TO TRUE
+
+            MOVE OUTPUT-HEADER-LAYOUT TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+
+            MOVE OUTPUT-SUB-HEADER-LAYOUT-1 TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+
+            MOVE OUTPUT-SUB-HEADER-LAYOUT-2 TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+
+            MOVE ZERO                  TO WS-LINE-CTR
+            .
+       H0001-EXIT.
+            EXIT.
+
+       P0001-PRINT-REC.
+
+            MOVE OUTPUT-RECORD-LAYOUT TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+            .
+       P0001-EXIT.
+            EXIT.
+
+       {{#process.csv_extract}}
+       P0002-PRINT-CSV.
+
+            MOVE IR-NUMERIC            TO WS-CSV-SALARY-EDIT
+
+            STRING ORL-DATE            DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   ORL-TIME            DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   ORL-NAME            DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   ORL-ADDRESS         DELIMITED BY SIZE
+                   ','                 DELIMITED BY SIZE
+                   WS-CSV-SALARY-EDIT  DELIMITED BY SIZE
+              INTO CSV-LINE
+            END-STRING
+
+            PERFORM F0002-WRITE-CSV THRU F0002-EXIT
+            .
+       P0002-EXIT.
+            EXIT.
+
+       {{/process.csv_extract}}
+       F0001-WRITE-FILES.
+
+            WRITE WS-PRINT-REPORT
+               AFTER ADVANCING 1 LINE
+
+            IF WS-OUT-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-OU TO TRUE
+               MOVE WS-OUT-STAT TO WS-ERR-CDE
+               SET WS-PROC-WRIT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+            .
+       F0001-EXIT.
+            EXIT.
+
+       {{#process.csv_extract}}
+       F0002-WRITE-CSV.
+
+            WRITE CSV-OUTPUT-RECORD
+
+            IF WS-CSV-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-CS TO TRUE
+               MOVE WS-CSV-STAT TO WS-ERR-CDE
+               SET WS-PROC-CSVW TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+            .
+       F0002-EXIT.
+            EXIT.
+
+       {{/process.csv_extract}}
+
+       G0001-PRNT-TOTALS.
+
+            MOVE WS-REC-CTR           TO OTL-REC-COUNT
+            MOVE WS-SALARY-TOTAL      TO OTL-SALARY-TOTAL
+            MOVE OUTPUT-TRAILER-LAYOUT TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+            .
+       G0001-EXIT.
+            EXIT.
+
+       I0001-VALID-DATE.
+
+            SET WS-DATE-VALID TO TRUE
+
+            IF WS-VAL-DATE(1:4) NOT NUMERIC
+               OR WS-VAL-DATE(6:2) NOT NUMERIC
+               OR WS-VAL-DATE(9:2) NOT NUMERIC
+               OR WS-VAL-DATE(5:1) NOT EQUAL '-'
+               OR WS-VAL-DATE(8:1) NOT EQUAL '-'
+               SET WS-DATE-INVALID TO TRUE
+               GO TO I0001-EXIT
+            END-IF
+
+            MOVE WS-VAL-DATE(1:4)  TO WS-VAL-YYYY
+            MOVE WS-VAL-DATE(6:2)  TO WS-VAL-MM
+            MOVE WS-VAL-DATE(9:2)  TO WS-VAL-DD
+
+            IF WS-VAL-MM < 1 OR WS-VAL-MM > 12
+               SET WS-DATE-INVALID TO TRUE
+               GO TO I0001-EXIT
+            END-IF
+
+            EVALUATE WS-VAL-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                    MOVE 31 TO WS-VAL-MAX-DD
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-VAL-MAX-DD
+               WHEN 2
+                    DIVIDE WS-VAL-YYYY BY 4 GIVING WS-VAL-DIV
+                        REMAINDER WS-VAL-REM
+                    IF WS-VAL-REM NOT EQUAL ZERO
+                       MOVE 28 TO WS-VAL-MAX-DD
+                    ELSE
+                       DIVIDE WS-VAL-YYYY BY 100 GIVING WS-VAL-DIV
+                           REMAINDER WS-VAL-REM
+                       IF WS-VAL-REM NOT EQUAL ZERO
+                          MOVE 29 TO WS-VAL-MAX-DD
+                       ELSE
+                          DIVIDE WS-VAL-YYYY BY 400 GIVING WS-VAL-DIV
+                              REMAINDER WS-VAL-REM
+                          IF WS-VAL-REM NOT EQUAL ZERO
+                             MOVE 28 TO WS-VAL-MAX-DD
+                          ELSE
+                             MOVE 29 TO WS-VAL-MAX-DD
+                          END-IF
+                       END-IF
+                    END-IF
+            END-EVALUATE
+
+            IF WS-VAL-DD < 1 OR WS-VAL-DD > WS-VAL-MAX-DD
+               SET WS-DATE-INVALID TO TRUE
+            END-IF
+            .
+       I0001-EXIT.
+            EXIT.
+
+       J0001-REJECT-REC.
+
+            MOVE IR-NO              TO REJ-NO
+            MOVE IR-TS-DATE         TO REJ-TS-DATE
+            MOVE IR-TS-TIME         TO REJ-TS-TIME
+            MOVE IR-DATE            TO REJ-DATE
+            MOVE IR-NUMERIC         TO REJ-NUMERIC
+            MOVE IR-VARCHAR         TO REJ-VARCHAR
+            MOVE IR-CHAR            TO REJ-CHAR
+
+            ADD 1                   TO WS-REJ-CTR
+
+            WRITE REJECT-REC
+
+            IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-RJ TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-RJCT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+
+            SET AUD-OUTCM-REJECTED  TO TRUE
+            PERFORM X0001-WRITE-AUDIT THRU X0001-EXIT
+            .
+       J0001-EXIT.
+            EXIT.
+
+       U0001-VALIDATE-AND-PRINT.
+
+            {{#process.multi_record_type}}
+            IF IR-TYPE-HEADER OR IR-TYPE-TRAILER
+               GO TO U0001-EXIT
+            END-IF
+
+            {{/process.multi_record_type}}
+            MOVE IR-DATE            TO WS-VAL-DATE
+            PERFORM I0001-VALID-DATE THRU I0001-EXIT
+            IF WS-DATE-INVALID
+               SET REJ-RSN-BAD-DATE TO TRUE
+               PERFORM J0001-REJECT-REC THRU J0001-EXIT
+               GO TO U0001-EXIT
+            END-IF
+
+            MOVE IR-TS-DATE         TO WS-VAL-DATE
+            PERFORM I0001-VALID-DATE THRU I0001-EXIT
+            IF WS-DATE-INVALID
+               SET REJ-RSN-BAD-TS-DATE TO TRUE
+               PERFORM J0001-REJECT-REC THRU J0001-EXIT
+               GO TO U0001-EXIT
+            END-IF
+
+            IF IR-NUMERIC NOT NUMERIC
+               SET REJ-RSN-BAD-NUMERIC TO TRUE
+               PERFORM J0001-REJECT-REC THRU J0001-EXIT
+               GO TO U0001-EXIT
+            END-IF
+
+      *        field mapping per the map documented at the top
+      *        of INREC001 -- keep the two copybooks in sync.
+            MOVE IR-DATE            TO ORL-DATE
+            MOVE IR-TS-TIME         TO ORL-TIME
+            MOVE IR-NAME            TO ORL-NAME
+            MOVE IR-ADDRESS-LINE-1  TO ORL-ADDRESS
+            MOVE IR-NUMERIC         TO ORL-SALARY
+
+            ADD 1                   TO WS-REC-CTR
+            ADD IR-NUMERIC          TO WS-SALARY-TOTAL
+            MOVE IR-NO              TO WS-RESTART-KEY
+
+            {{#process.control_break}}
+            PERFORM V0001-CTL-BREAK THRU V0001-EXIT
+            {{/process.control_break}}
+
+            DIVIDE WS-REC-CTR BY WS-CHK-INTERVAL GIVING WS-CHK-DIV
+                REMAINDER WS-CHK-REM
+            IF WS-CHK-REM EQUAL ZERO
+               PERFORM M0001-WRITE-CHECKPOINT THRU M0001-EXIT
+            END-IF
+
+            IF WS-LINE-CTR IS GREATER THAN OR EQUAL TO WS-LINES-PER-PAGE
+               PERFORM H0001-PRNT-HDRS THRU H0001-EXIT
+            END-IF
+
+            PERFORM P0001-PRINT-REC THRU P0001-EXIT
+            ADD 1                   TO WS-LINE-CTR
+
+            {{#process.csv_extract}}
+            PERFORM P0002-PRINT-CSV THRU P0002-EXIT
+            {{/process.csv_extract}}
+
+            SET AUD-OUTCM-WRITTEN   TO TRUE
+            PERFORM X0001-WRITE-AUDIT THRU X0001-EXIT
+            .
+       U0001-EXIT.
+            EXIT.
+
+       X0001-WRITE-AUDIT.
+
+            MOVE IR-NO              TO AUD-NO
+            ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+            ACCEPT AUD-RUN-TIME FROM TIME
+            MOVE WS-PROGRAM-NAME     TO AUD-PROGRAM-ID
+
+            WRITE AUDIT-REC
+
+            IF WS-AUD-STAT NOT EQUAL ZEROES
+               SET WS-MSG-WR-AU TO TRUE
+               MOVE WS-AUD-STAT TO WS-ERR-CDE
+               SET WS-PROC-AUDT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+            .
+       X0001-EXIT.
+            EXIT.
+
+       K0001-CHECK-RESTART.
+
+            SET WS-RESTART-NO       TO TRUE
+            MOVE ZERO               TO WS-RESTART-KEY
+
+            OPEN INPUT {{process.checkpoint_file_name}}
+
+            IF WS-CHK-STAT EQUAL '35'
+               GO TO K0001-EXIT
+            END-IF
+
+            IF WS-CHK-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CHKPT TO TRUE
+               MOVE WS-CHK-STAT TO WS-ERR-CDE
+               SET WS-PROC-RSRT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+
+            READ {{process.checkpoint_file_name}}
+
+            IF WS-CHK-STAT EQUAL ZEROES
+               MOVE CHK-LAST-NO     TO WS-RESTART-KEY
+               SET WS-RESTART-YES   TO TRUE
+            END-IF
+
+            CLOSE {{process.checkpoint_file_name}}
+            .
+       K0001-EXIT.
+            EXIT.
+
+       L0001-SKIP-RESTART.
+
+            IF WS-RESTART-NO
+               GO TO L0001-EXIT
+            END-IF
+
+            PERFORM D0001-READ-FILES THRU D0001-EXIT
+                UNTIL WS-EOF-YES
+                   {{#process.multi_record_type}}
+                   OR IR-TYPE-HEADER
+                   OR IR-TYPE-TRAILER
+                   {{/process.multi_record_type}}
+                   OR IR-NO > WS-RESTART-KEY
+            .
+       L0001-EXIT.
+            EXIT.
+
+       M0001-WRITE-CHECKPOINT.
+
+            MOVE WS-RESTART-KEY      TO CHK-LAST-NO
+
+            OPEN OUTPUT {{process.checkpoint_file_name}}
+
+            IF WS-CHK-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CHKPT TO TRUE
+               MOVE WS-CHK-STAT TO WS-ERR-CDE
+               SET WS-PROC-CHKPT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+
+            WRITE CHECKPOINT-REC
+
+            IF WS-CHK-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CHKPT TO TRUE
+               MOVE WS-CHK-STAT TO WS-ERR-CDE
+               SET WS-PROC-CHKPT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+
+            CLOSE {{process.checkpoint_file_name}}
+
+            IF WS-CHK-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CHKPT TO TRUE
+               MOVE WS-CHK-STAT TO WS-ERR-CDE
+               SET WS-PROC-CHKPT TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+            .
+       M0001-EXIT.
+            EXIT.
+
+       {{#process.keyed_lookup}}
+      * N0001-READ-BY-KEY needs a READ ... KEY IS against an indexed
+      * file, so process.keyed_lookup is a generator-level precondition
+      * on process.input_indexed also being on -- the same kind of
+      * precondition process.input_indexed itself already places on the
+      * caller's fc_input SELECT clause.
+       N0001-READ-BY-KEY.
+
+            MOVE WS-LOOKUP-KEY      TO IR-NO
+            READ {{process.input_file_name}} KEY IS IR-NO
+                INVALID KEY
+                   SET WS-MSG-RD-IN TO TRUE
+                   MOVE WS-IN-STAT  TO WS-ERR-CDE
+                   SET WS-PROC-KLUP TO TRUE
+                   PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-READ
+            .
+       N0001-EXIT.
+            EXIT.
+
+       {{/process.keyed_lookup}}
+       {{#process.match_merge}}
+       O0001-READ-MASTER.
+
+            READ {{process.master_file_name}}
+              AT END SET WS-MR-EOF-YES TO TRUE
+            END-READ
+
+            IF WS-MR-STAT NOT EQUAL ZEROES AND WS-MR-STAT NOT EQUAL '10'
+               SET WS-MSG-RD-MR TO TRUE
+               MOVE WS-MR-STAT TO WS-ERR-CDE
+               SET WS-PROC-MSTR TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF
+            .
+       O0001-EXIT.
+            EXIT.
+
+       Q0001-PROC-MATCHED.
+
+            PERFORM U0001-VALIDATE-AND-PRINT THRU U0001-EXIT
+            .
+       Q0001-EXIT.
+            EXIT.
+
+       R0001-MATCH-MERGE.
+
+            EVALUATE TRUE
+
+               WHEN WS-EOF-YES
+                    PERFORM T0001-PROC-MASTER-ONLY THRU T0001-EXIT
+                    PERFORM O0001-READ-MASTER THRU O0001-EXIT
+
+               WHEN WS-MR-EOF-YES
+                    PERFORM S0001-PROC-TRANS-ONLY THRU S0001-EXIT
+                    PERFORM D0001-READ-FILES THRU D0001-EXIT
+
+               WHEN IR-NO EQUAL MR-NO
+                    PERFORM Q0001-PROC-MATCHED THRU Q0001-EXIT
+                    PERFORM D0001-READ-FILES THRU D0001-EXIT
+                    PERFORM O0001-READ-MASTER THRU O0001-EXIT
+
+               WHEN IR-NO < MR-NO
+                    PERFORM S0001-PROC-TRANS-ONLY THRU S0001-EXIT
+                    PERFORM D0001-READ-FILES THRU D0001-EXIT
+
+               WHEN OTHER
+                    PERFORM T0001-PROC-MASTER-ONLY THRU T0001-EXIT
+                    PERFORM O0001-READ-MASTER THRU O0001-EXIT
+
+            END-EVALUATE
+            .
+       R0001-EXIT.
+            EXIT.
+
+       S0001-PROC-TRANS-ONLY.
+
+            SET REJ-RSN-NO-MASTR    TO TRUE
+            PERFORM J0001-REJECT-REC THRU J0001-EXIT
+            .
+       S0001-EXIT.
+            EXIT.
+
+       T0001-PROC-MASTER-ONLY.
+
+            ADD 1                   TO WS-MSTR-ONLY-CTR
+            .
+       T0001-EXIT.
+            EXIT.
+
+       {{/process.match_merge}}
+       {{#process.control_break}}
+       V0001-CTL-BREAK.
+
+            IF WS-CTL-PRIMED-YES
+               IF IR-DEPT-CODE NOT EQUAL WS-PREV-DEPT-CODE
+                  PERFORM W0001-PRNT-SUBTOTAL THRU W0001-EXIT
+               END-IF
+            END-IF
+
+            SET WS-CTL-PRIMED-YES   TO TRUE
+            MOVE IR-DEPT-CODE       TO WS-PREV-DEPT-CODE
+            ADD 1                   TO WS-CTL-REC-CTR
+            ADD IR-NUMERIC          TO WS-CTL-SALARY-TOTAL
+            .
+       V0001-EXIT.
+            EXIT.
+
+       W0001-PRNT-SUBTOTAL.
+
+            IF WS-CTL-PRIMED-NO
+               GO TO W0001-EXIT
+            END-IF
+
+            MOVE WS-PREV-DEPT-CODE     TO OSL-DEPT-CODE
+            MOVE WS-CTL-REC-CTR        TO OSL-REC-COUNT
+            MOVE WS-CTL-SALARY-TOTAL   TO OSL-SALARY-TOTAL
+            MOVE OUTPUT-SUBTOTAL-LAYOUT TO WS-PRINT-REPORT
+            PERFORM F0001-WRITE-FILES THRU F0001-EXIT
+            ADD 1                      TO WS-LINE-CTR
+
+            MOVE ZERO                  TO WS-CTL-REC-CTR
+            MOVE ZERO                  TO WS-CTL-SALARY-TOTAL
+            .
+       W0001-EXIT.
+            EXIT.
+
+       {{/process.control_break}}
+
