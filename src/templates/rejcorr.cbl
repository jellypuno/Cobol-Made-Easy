@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RJCORR01.
+      *----------------------------------------------------------*
+      * ONLINE CORRECTION SCREEN FOR REJECT-REC (REJREC001)       *
+      * ENTRIES.  OPERATOR KEYS IN A REJ-NO ON THE RJCRKEY MAP,    *
+      * THE MATCHING RECORD IS READ FROM THE REJECT FILE AND       *
+      * DISPLAYED/CORRECTED ON RJCRMAP, AND PF5 REWRITES THE        *
+      * CORRECTED RECORD SO IT PICKS UP IN THE NEXT BATCH RUN       *
+      * INSTEAD OF REQUIRING A FULL RE-EXTRACT.                     *
+      *                                                            *
+      * This assumes the reject file is defined to CICS as a KSDS  *
+      * keyed on REJ-NO -- the LINE SEQUENTIAL reject file the     *
+      * batch side writes by default has no key CICS can READ/     *
+      * REWRITE by, so a program that wants this screen needs the  *
+      * indexed-organization option the batch templates already    *
+      * offer for the reject file, not just the input file.        *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-RESP              PIC S9(08) COMP.
+       01 WS-REJ-KEY            PIC 9(03).
+       01 WS-REJ-NUMERIC-DISP   PIC 9(11).
+       01 WS-REJ-NUMERIC-SIGN   PIC X(01).
+      *
+      * WS-COMMAREA is the WORKING-STORAGE mirror of DFHCOMMAREA
+      * used on the very first invocation of this transaction
+      * (EIBCALEN = ZERO), when the LINKAGE SECTION copy of the
+      * commarea is not yet addressable -- B0001-SEND-KEY-MAP and
+      * A0001-MAIN build and RETURN on this WS copy instead on that
+      * leg, and use the real DFHCOMMAREA on every later invocation.
+      *
+       01 WS-COMMAREA.
+           02 WS-CA-REJ-NO        PIC 9(03).
+           02 WS-CA-STATE         PIC X(01).
+               88 WS-CA-STATE-KEY     VALUE 'K'.
+               88 WS-CA-STATE-UPD     VALUE 'U'.
+      *
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY RJCRSET.
+           COPY REJREC001.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA.
+           02 CA-REJ-NO          PIC 9(03).
+           02 CA-STATE            PIC X(01).
+               88 CA-STATE-KEY        VALUE 'K'.
+               88 CA-STATE-UPD        VALUE 'U'.
+      *
+       PROCEDURE DIVISION.
+       A0001-MAIN.
+
+            IF EIBAID EQUAL DFHPF3
+               EXEC CICS RETURN
+               END-EXEC
+            END-IF
+
+            IF EIBCALEN EQUAL ZERO
+               PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+               SET WS-CA-STATE-KEY TO TRUE
+               EXEC CICS RETURN
+                   TRANSID(EIBTRNID)
+                   COMMAREA(WS-COMMAREA)
+               END-EXEC
+            ELSE
+               EVALUATE TRUE
+                  WHEN CA-STATE-KEY
+                       PERFORM C0001-RECEIVE-KEY THRU C0001-EXIT
+                  WHEN CA-STATE-UPD
+                       PERFORM F0001-RECEIVE-UPD THRU F0001-EXIT
+               END-EVALUATE
+               EXEC CICS RETURN
+                   TRANSID(EIBTRNID)
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+            END-IF
+            .
+       A0001-EXIT.
+            EXIT.
+
+       B0001-SEND-KEY-MAP.
+
+            MOVE SPACES             TO RJCRKEYO
+
+            EXEC CICS SEND MAP('RJCRKEY')
+                MAPSET('RJCRSET')
+                FROM(RJCRKEYO)
+                ERASE
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS ABEND
+                   ABCODE('RJER')
+                   NODUMP
+               END-EXEC
+            END-IF
+            .
+       B0001-EXIT.
+            EXIT.
+
+       C0001-RECEIVE-KEY.
+
+            EXEC CICS RECEIVE MAP('RJCRKEY')
+                MAPSET('RJCRSET')
+                INTO(RJCRKEYI)
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'PLEASE ENTER A REJ-NO' TO RKMSGO
+               PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+               SET CA-STATE-KEY TO TRUE
+               GO TO C0001-EXIT
+            END-IF
+
+            MOVE RKNOI               TO WS-REJ-KEY
+            MOVE RKNOI               TO CA-REJ-NO
+
+            PERFORM D0001-READ-REJECT THRU D0001-EXIT
+            .
+       C0001-EXIT.
+            EXIT.
+
+       D0001-READ-REJECT.
+
+            EXEC CICS READ DATASET('REJOUT')
+                INTO(REJECT-REC)
+                RIDFLD(WS-REJ-KEY)
+                KEYLENGTH(3)
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'REJ-NO NOT FOUND ON REJECT FILE' TO RKMSGO
+               PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+               SET CA-STATE-KEY TO TRUE
+               GO TO D0001-EXIT
+            END-IF
+
+            PERFORM E0001-SEND-CORR-MAP THRU E0001-EXIT
+            .
+       D0001-EXIT.
+            EXIT.
+
+       E0001-SEND-CORR-MAP.
+
+            MOVE SPACES              TO RJCRMAPO
+            MOVE REJ-NO               TO RMNOO
+            MOVE REJ-REASON-CDE       TO RMRSNO
+            MOVE REJ-DATE             TO RMDATEO
+
+            IF REJ-NUMERIC LESS THAN ZERO
+               MOVE '-'               TO WS-REJ-NUMERIC-SIGN
+               MULTIPLY REJ-NUMERIC BY -1 GIVING WS-REJ-NUMERIC-DISP
+            ELSE
+               MOVE SPACE             TO WS-REJ-NUMERIC-SIGN
+               MOVE REJ-NUMERIC       TO WS-REJ-NUMERIC-DISP
+            END-IF
+            MOVE WS-REJ-NUMERIC-SIGN  TO RMNUMO(1:1)
+            MOVE WS-REJ-NUMERIC-DISP  TO RMNUMO(2:11)
+
+            MOVE REJ-VARCHAR(1:60)    TO RMVARO
+            MOVE 'CORRECT THE FIELDS BELOW, PF5 TO RESUBMIT'
+                                      TO RMMSGO
+
+            EXEC CICS SEND MAP('RJCRMAP')
+                MAPSET('RJCRSET')
+                FROM(RJCRMAPO)
+                ERASE
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               EXEC CICS ABEND
+                   ABCODE('RJER')
+                   NODUMP
+               END-EXEC
+            END-IF
+
+            MOVE 'U'                 TO CA-STATE
+            .
+       E0001-EXIT.
+            EXIT.
+
+       F0001-RECEIVE-UPD.
+
+            EXEC CICS RECEIVE MAP('RJCRMAP')
+                MAPSET('RJCRSET')
+                INTO(RJCRMAPI)
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'INPUT ERROR -- PLEASE RE-ENTER REJ-NO' TO RKMSGO
+               PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+               SET CA-STATE-KEY TO TRUE
+               GO TO F0001-EXIT
+            END-IF
+
+            MOVE CA-REJ-NO            TO WS-REJ-KEY
+
+            EXEC CICS READ DATASET('REJOUT')
+                INTO(REJECT-REC)
+                RIDFLD(WS-REJ-KEY)
+                KEYLENGTH(3)
+                UPDATE
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'REJ-NO NOT FOUND ON REJECT FILE' TO RKMSGO
+               PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+               SET CA-STATE-KEY TO TRUE
+               GO TO F0001-EXIT
+            END-IF
+
+            MOVE RMRSNI               TO REJ-REASON-CDE
+            MOVE RMDATEI              TO REJ-DATE
+
+            MOVE RMNUMI(2:11)         TO WS-REJ-NUMERIC-DISP
+            IF RMNUMI(1:1) EQUAL '-'
+               MULTIPLY WS-REJ-NUMERIC-DISP BY -1 GIVING REJ-NUMERIC
+            ELSE
+               MOVE WS-REJ-NUMERIC-DISP TO REJ-NUMERIC
+            END-IF
+
+            MOVE RMVARI               TO REJ-VARCHAR(1:60)
+
+            PERFORM G0001-REWRITE-REJECT THRU G0001-EXIT
+            .
+       F0001-EXIT.
+            EXIT.
+
+       G0001-REWRITE-REJECT.
+
+            EXEC CICS REWRITE DATASET('REJOUT')
+                FROM(REJECT-REC)
+                RESP(WS-RESP)
+            END-EXEC
+
+            IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE 'RECORD UPDATED -- ENTER NEXT REJ-NO'
+                                      TO RKMSGO
+            ELSE
+               MOVE 'UPDATE FAILED -- SEE OPS'
+                                      TO RKMSGO
+            END-IF
+
+            PERFORM B0001-SEND-KEY-MAP THRU B0001-EXIT
+            SET CA-STATE-KEY TO TRUE
+            .
+       G0001-EXIT.
+            EXIT.
