@@ -1,11 +1,34 @@
        Y0001-ERR-HANDLING.
 
+            EVALUATE TRUE
+               WHEN WS-MSG-OP-IN OR WS-MSG-OP-OU OR WS-MSG-OP-RJ
+                    OR WS-MSG-OP-MR OR WS-MSG-OP-AU OR WS-MSG-OP-CS
+                    SET WS-RC-OPEN-ERR TO TRUE
+               WHEN WS-MSG-RD-IN OR WS-MSG-RD-MR
+                    SET WS-RC-READ-ERR TO TRUE
+               WHEN WS-MSG-WR-OU OR WS-MSG-WR-RJ OR WS-MSG-WR-AU
+                    OR WS-MSG-WR-CS
+                    SET WS-RC-WRITE-ERR TO TRUE
+               WHEN WS-MSG-CL-IN OR WS-MSG-CL-OU OR WS-MSG-CL-RJ
+                    OR WS-MSG-CL-MR OR WS-MSG-CL-AU OR WS-MSG-CL-CS
+                    SET WS-RC-CLOSE-ERR TO TRUE
+               WHEN WS-MSG-BAD-DT
+                    SET WS-RC-BAD-DATE TO TRUE
+               WHEN WS-MSG-CHKPT
+                    SET WS-RC-CHKPT-ERR TO TRUE
+               WHEN WS-MSG-CNT-MIS
+                    SET WS-RC-CNT-MISMATCH TO TRUE
+            END-EVALUATE
+
+            MOVE WS-RETURN-CDE TO RETURN-CODE
+
             DISPLAY '********************************'.
             DISPLAY '  ERROR HANDLING REPORT '.
             DISPLAY '********************************'.
             DISPLAY '  ' WS-ERR-MSG.
             DISPLAY '  ' WS-ERR-CDE.
             DISPLAY '  ' WS-ERR-PROC.
+            DISPLAY '  RETURN-CODE: ' WS-RETURN-CDE.
             DISPLAY '********************************'.
 
             PERFORM Z0001-CLOS-FILES THRU Z0001-EXIT.
@@ -33,7 +56,92 @@
                PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
             END-IF.
 
+            CLOSE {{process.reject_file_name}}.
+
+            IF WS-REJ-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-RJ TO TRUE
+               MOVE WS-REJ-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{#process.match_merge}}
+            CLOSE {{process.master_file_name}}.
+
+            IF WS-MR-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-MR TO TRUE
+               MOVE WS-MR-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{/process.match_merge}}
+            CLOSE {{process.audit_file_name}}.
+
+            IF WS-AUD-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-AU TO TRUE
+               MOVE WS-AUD-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{#process.csv_extract}}
+            CLOSE {{process.csv_file_name}}.
+
+            IF WS-CSV-STAT NOT EQUAL ZEROES
+               SET WS-MSG-CL-CS TO TRUE
+               MOVE WS-CSV-STAT TO WS-ERR-CDE
+               SET WS-PROC-CLOS TO TRUE
+               PERFORM Y0001-ERR-HANDLING THRU Y0001-EXIT
+            END-IF.
+
+            {{/process.csv_extract}}
+            ACCEPT WS-END-TIME FROM TIME.
+
+            MULTIPLY WS-START-HH BY 3600 GIVING WS-START-SECS.
+            MULTIPLY WS-START-MM BY 60 GIVING WS-ELAPSED-REM.
+            ADD WS-ELAPSED-REM TO WS-START-SECS.
+            ADD WS-START-SS TO WS-START-SECS.
+
+            MULTIPLY WS-END-HH BY 3600 GIVING WS-END-SECS.
+            MULTIPLY WS-END-MM BY 60 GIVING WS-ELAPSED-REM.
+            ADD WS-ELAPSED-REM TO WS-END-SECS.
+            ADD WS-END-SS TO WS-END-SECS.
+
+            IF WS-END-SECS LESS THAN WS-START-SECS
+               ADD 86400 TO WS-END-SECS
+            END-IF.
+
+            SUBTRACT WS-START-SECS FROM WS-END-SECS
+                GIVING WS-ELAPSED-SECS.
+
+            DIVIDE WS-ELAPSED-SECS BY 3600 GIVING WS-ELAPSED-HH
+                REMAINDER WS-ELAPSED-REM.
+            DIVIDE WS-ELAPSED-REM BY 60 GIVING WS-ELAPSED-MM
+                REMAINDER WS-ELAPSED-SS.
+
+            IF WS-ELAPSED-SECS GREATER THAN ZERO
+               DIVIDE WS-REC-CTR BY WS-ELAPSED-SECS
+                   GIVING WS-RECS-PER-SEC
+            END-IF.
+
+            DISPLAY '********************************'.
+            DISPLAY '  RUN-TIME STATISTICS '.
+            DISPLAY '********************************'.
+            DISPLAY '  START TIME (HHMMSSCC)...: ' WS-START-TIME.
+            DISPLAY '  END TIME   (HHMMSSCC)...: ' WS-END-TIME.
+            DISPLAY '  ELAPSED    (HH-MM-SS)...: '
+                WS-ELAPSED-HH '-' WS-ELAPSED-MM '-' WS-ELAPSED-SS.
+            DISPLAY '  RECORDS READ............: ' WS-REC-CTR.
+            DISPLAY '  RECORDS PER SECOND......: ' WS-RECS-PER-SEC.
+            {{#process.match_merge}}
+            DISPLAY '  MASTER-ONLY (UNMATCHED)..: ' WS-MSTR-ONLY-CTR.
+            {{/process.match_merge}}
+            DISPLAY '********************************'.
+
+            MOVE WS-RETURN-CDE TO RETURN-CODE
+
             STOP RUN.
 
        Z0001-EXIT.
-            EXIT.
\ No newline at end of file
+            EXIT.
