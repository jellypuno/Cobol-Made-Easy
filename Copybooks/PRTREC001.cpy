@@ -0,0 +1,13 @@
+      *----------------------------------------------------------*
+      * PRINT-FILE RECORD -- 1 ASA carriage-control byte followed *
+      * by 132 bytes of print data.  WS-PRT-CTL is left as a     *
+      * plain space by the OUTPUT-REPORT-LAYOUT group moves      *
+      * (OUREC001) which all lead with a spaces FILLER, giving   *
+      * the conventional single-space-advance control character  *
+      * for free; WRITE still carries an explicit AFTER ADVANCING *
+      * clause for the line-sequential file this runs against in *
+      * non-mainframe environments.                              *
+      *----------------------------------------------------------*
+       01 WS-PRINT-REPORT.
+            02 WS-PRT-CTL    PIC X(01).
+            02 WS-PRT-LINE   PIC X(132).
