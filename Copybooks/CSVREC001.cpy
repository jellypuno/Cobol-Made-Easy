@@ -0,0 +1,2 @@
+        01 CSV-OUTPUT-RECORD.
+           02 CSV-LINE              PIC X(80).
