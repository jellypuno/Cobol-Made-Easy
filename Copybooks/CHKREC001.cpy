@@ -0,0 +1,7 @@
+      *----------------------------------------------------------*
+      * CHECKPOINT-REC -- holds the IR-NO of the last record      *
+      * this run successfully processed, so a restart after an   *
+      * abend can skip back past it instead of starting over.    *
+      *----------------------------------------------------------*
+       01 CHECKPOINT-REC.
+            02 CHK-LAST-NO  PIC 9(03).
