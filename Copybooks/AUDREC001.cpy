@@ -0,0 +1,17 @@
+      *----------------------------------------------------------*
+      * AUDIT-REC -- one line per INPUT-REC processed, recording *
+      * its disposition (written to report / rejected) along     *
+      * with a date/time stamp and the program-id, so ops can    *
+      * answer "what happened to record nnn" without rerunning   *
+      * the job.  Written by X0001-WRITE-AUDIT.                  *
+      *----------------------------------------------------------*
+       01 AUDIT-REC.
+            02 AUD-NO          PIC 9(03).
+            02 AUD-RUN-DATE     PIC 9(08).
+            02 AUD-RUN-TIME     PIC 9(08).
+            02 AUD-PROGRAM-ID   PIC X(08).
+            02 AUD-OUTCOME-CDE  PIC 9(02).
+                88 AUD-OUTCM-WRITTEN   VALUE 01.
+                88 AUD-OUTCM-REJECTED  VALUE 02.
+                88 AUD-OUTCM-ERROR     VALUE 03.
+                88 AUD-OUTCM-EMPTY     VALUE 04.
