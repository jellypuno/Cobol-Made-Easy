@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      * REJECT-REC -- captures an INPUT-REC (INREC001) that      *
+      * failed E0001-PROC-FILES validation, keyed by REJ-NO       *
+      * (== IR-NO), plus the reason code for the rejection so    *
+      * ops can review/correct it without reprocessing the whole *
+      * input file.                                               *
+      *----------------------------------------------------------*
+       01 REJECT-REC.
+            02 REJ-REASON-CDE  PIC 9(02).
+                88 REJ-RSN-BAD-DATE     VALUE 01.
+                88 REJ-RSN-BAD-TS-DATE  VALUE 02.
+                88 REJ-RSN-BAD-NUMERIC  VALUE 03.
+                88 REJ-RSN-NO-MASTR     VALUE 04.
+            02 REJ-NO          PIC 9(03).
+            02 REJ-TIMESTAMP.
+                05 REJ-TS-DATE PIC X(10).
+                05 REJ-TS-TIME PIC X(05).
+            02 REJ-DATE        PIC X(10).
+            02 REJ-NUMERIC     PIC S9(11).
+            02 REJ-VARCHAR     PIC X(100).
+            02 REJ-CHAR        PIC X(30).
