@@ -0,0 +1,30 @@
+      *----------------------------------------------------------*
+      * MASTER-REC -- master-file counterpart to INPUT-REC        *
+      * (INREC001), keyed by MR-NO (== IR-NO) for the             *
+      * transaction/master match-merge driven by R0001-MATCH-MERGE*
+      * when the generator's match/merge option is selected.     *
+      * Layout mirrors INREC001 field-for-field; keep the two in  *
+      * sync if INREC001 changes.                                 *
+      *----------------------------------------------------------*
+       01 MASTER-REC.
+            02 MR-NO        PIC 9(3).
+            02 FILLER       PIC 9(03).
+            02 MR-TIMESTAMP.
+               05 MR-TS-DATE PIC X(10).
+               05 FILLER     PIC X(01).
+               05 MR-TS-TIME PIC X(05).
+               05 FILLER     PIC X(10).
+            02 FILLER       PIC X(01).
+            02 MR-DATE      PIC X(10).
+            02 FILLER       PIC X(01).
+            02 MR-NUMERIC   PIC S9(11) COMP-3.
+            02 FILLER       PIC X(03).
+            02 MR-VARCHAR.
+               05 MR-NAME             PIC X(12).
+               05 MR-ADDRESS-LINE-1   PIC X(18).
+               05 MR-ADDRESS-LINE-2   PIC X(18).
+               05 MR-DEPT-CODE        PIC X(04).
+               05 FILLER              PIC X(48).
+            02 FILLER       PIC X(03).
+            02 MR-CHAR      PIC X(30).
+            02 FILLER       PIC X(03).
