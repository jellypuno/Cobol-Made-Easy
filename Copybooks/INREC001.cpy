@@ -1,4 +1,35 @@
+      *----------------------------------------------------------*
+      * INPUT-REC TO OUTPUT-RECORD-LAYOUT (OUREC001) FIELD MAP:  *
+      *   IR-TS-TIME           -->  ORL-TIME                    *
+      *   IR-DATE               -->  ORL-DATE                   *
+      *   IR-NAME               -->  ORL-NAME                   *
+      *   IR-ADDRESS-LINE-1     -->  ORL-ADDRESS                *
+      *   IR-NUMERIC            -->  ORL-SALARY                 *
+      * IR-NO, IR-CHAR, and IR-ADDRESS-LINE-2 carry no            *
+      * corresponding OUREC001 field and are not printed on the  *
+      * report.  IR-DEPT-CODE is not printed on the detail line   *
+      * either -- it is the control-break key V0001-CTL-BREAK     *
+      * watches for the optional subtotal-by-department report.  *
+      * See U0001-VALIDATE-AND-PRINT in the program templates     *
+      * for the actual MOVE statements.                           *
+      *----------------------------------------------------------*
+      * IR-RECORD-TYPE is the leading discriminator for the       *
+      * optional header/detail/trailer feed layout, and is only   *
+      * cut into INPUT-REC at all when process.multi_record_type  *
+      * is on -- a program that never asked for that option reads *
+      * the original, un-shifted INPUT-REC below.  IR-HEADER-     *
+      * RECORD and IR-TRAILER-RECORD REDEFINE the type-byte        *
+      * variant for the 'H' and 'T' cases; INPUT-REC itself is the *
+      * 'D' (detail) layout when the option is on.  D0001-READ-    *
+      * FILES/U0001-VALIDATE-AND-PRINT branch on IR-RECORD-TYPE    *
+      * when that option is on.                                   *
+      *----------------------------------------------------------*
+      {{#process.multi_record_type}}
        01 INPUT-REC.
+            02 IR-RECORD-TYPE PIC X(01).
+                88 IR-TYPE-HEADER  VALUE 'H'.
+                88 IR-TYPE-DETAIL  VALUE 'D'.
+                88 IR-TYPE-TRAILER VALUE 'T'.
             02 IR-NO        PIC 9(3).
             02 FILLER       PIC 9(03).
             02 IR-TIMESTAMP.
@@ -9,9 +40,49 @@
             02 FILLER       PIC X(01).
             02 IR-DATE      PIC X(10).
             02 FILLER       PIC X(01).
-            02 IR-NUMERIC   PIC 9(11) COMP-3.
+            02 IR-NUMERIC   PIC S9(11) COMP-3.
             02 FILLER       PIC X(03).
-            02 IR-VARCHAR   PIC X(100).
+            02 IR-VARCHAR.
+               05 IR-NAME             PIC X(12).
+               05 IR-ADDRESS-LINE-1   PIC X(18).
+               05 IR-ADDRESS-LINE-2   PIC X(18).
+               05 IR-DEPT-CODE        PIC X(04).
+               05 FILLER              PIC X(48).
             02 FILLER       PIC X(03).
             02 IR-CHAR      PIC X(30).
-            02 FILLER       PIC X(03).
\ No newline at end of file
+            02 FILLER       PIC X(03).
+
+       01 IR-HEADER-RECORD REDEFINES INPUT-REC.
+            02 IRH-RECORD-TYPE   PIC X(01).
+            02 IRH-EXPECTED-CTR  PIC 9(07).
+            02 FILLER            PIC X(182).
+
+       01 IR-TRAILER-RECORD REDEFINES INPUT-REC.
+            02 IRT-RECORD-TYPE   PIC X(01).
+            02 IRT-ACTUAL-CTR    PIC 9(07).
+            02 FILLER            PIC X(182).
+      {{/process.multi_record_type}}
+      {{^process.multi_record_type}}
+       01 INPUT-REC.
+            02 IR-NO        PIC 9(3).
+            02 FILLER       PIC 9(03).
+            02 IR-TIMESTAMP.
+               05 IR-TS-DATE PIC X(10).
+               05 FILLER     PIC X(01).
+               05 IR-TS-TIME PIC X(05).
+               05 FILLER     PIC X(10).
+            02 FILLER       PIC X(01).
+            02 IR-DATE      PIC X(10).
+            02 FILLER       PIC X(01).
+            02 IR-NUMERIC   PIC S9(11) COMP-3.
+            02 FILLER       PIC X(03).
+            02 IR-VARCHAR.
+               05 IR-NAME             PIC X(12).
+               05 IR-ADDRESS-LINE-1   PIC X(18).
+               05 IR-ADDRESS-LINE-2   PIC X(18).
+               05 IR-DEPT-CODE        PIC X(04).
+               05 FILLER              PIC X(48).
+            02 FILLER       PIC X(03).
+            02 IR-CHAR      PIC X(30).
+            02 FILLER       PIC X(03).
+      {{/process.multi_record_type}}
