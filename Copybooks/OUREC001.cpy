@@ -1,13 +1,22 @@
+      *----------------------------------------------------------*
+      * OUTPUT-RECORD-LAYOUT field source is INPUT-REC           *
+      * (INREC001) -- see the field map at the top of that       *
+      * copybook for the exact IR- to ORL- correspondence.       *
+      *----------------------------------------------------------*
        01 OUTPUT-REPORT-LAYOUT.
             02 OUTPUT-HEADER-LAYOUT.
                 05 FILLER       PIC X(02) VALUE SPACES.
                 05 OHL-REPORT-NAME
                                 PIC X(40).
                    88 OHL-COMPANY
-                            VALUE 'CA TECHNOLOGIES'.
+                            VALUE '{{report.company_name}}'.
                    88 OHL-REPORT-TITLE
-                            VALUE 'BRIGHTSIDE DEMO PRESENTATION'.
-                05 FILLER       PIC X(91) VALUE SPACES.
+                            VALUE '{{report.report_title}}'.
+                05 FILLER       PIC X(70) VALUE SPACES.
+                05 FILLER       PIC X(04) VALUE 'PAGE'.
+                05 FILLER       PIC X(01) VALUE SPACES.
+                05 OHL-PAGE-NO  PIC ZZZZ9.
+                05 FILLER       PIC X(11) VALUE SPACES.
             02 OUTPUT-SUB-HEADER-LAYOUT-1.
                 05 FILLER       PIC X(05) VALUE SPACES.
                 05 FILLER       PIC X(04) VALUE 'DATE'.
@@ -42,5 +51,34 @@
                 05 FILLER       PIC X(04) VALUE SPACES.
                 05 ORL-ADDRESS  PIC X(18).
                 05 FILLER       PIC X(04) VALUE SPACES.
-                05 ORL-SALARY   PIC ZZZ,ZZZ.99.
-                05 FILLER       PIC X(61) VALUE SPACES.
\ No newline at end of file
+                05 ORL-SALARY   PIC ZZZ,ZZZ.99CR.
+                05 FILLER       PIC X(59) VALUE SPACES.
+            02 OUTPUT-SUBTOTAL-LAYOUT.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 FILLER       PIC X(04) VALUE 'DEPT'.
+                05 FILLER       PIC X(01) VALUE SPACES.
+                05 OSL-DEPT-CODE
+                                PIC X(04).
+                05 FILLER       PIC X(04) VALUE SPACES.
+                05 FILLER       PIC X(13) VALUE 'GROUP RECORDS'.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 OSL-REC-COUNT
+                                PIC ZZZ,ZZ9.
+                05 FILLER       PIC X(10) VALUE SPACES.
+                05 FILLER       PIC X(12) VALUE 'GROUP SALARY'.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 OSL-SALARY-TOTAL
+                                PIC ZZZ,ZZZ,ZZ9.99CR.
+                05 FILLER       PIC X(56) VALUE SPACES.
+            02 OUTPUT-TRAILER-LAYOUT.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 FILLER       PIC X(13) VALUE 'TOTAL RECORDS'.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 OTL-REC-COUNT
+                                PIC ZZZ,ZZ9.
+                05 FILLER       PIC X(10) VALUE SPACES.
+                05 FILLER       PIC X(12) VALUE 'TOTAL SALARY'.
+                05 FILLER       PIC X(02) VALUE SPACES.
+                05 OTL-SALARY-TOTAL
+                                PIC ZZZ,ZZZ,ZZ9.99CR.
+                05 FILLER       PIC X(69) VALUE SPACES.
