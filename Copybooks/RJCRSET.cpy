@@ -0,0 +1,72 @@
+      *----------------------------------------------------------*
+      * SYMBOLIC MAP FOR MAPSET RJCRSET (see rejcorr.bms).        *
+      * Hand-maintained to match the BMS source field-for-field;  *
+      * a BMS assemble would normally generate this copybook.    *
+      *----------------------------------------------------------*
+       01 RJCRKEYI.
+           02 FILLER            PIC X(12).
+           02 RKMSGL             PIC S9(4) COMP.
+           02 RKMSGF             PIC X.
+           02 FILLER REDEFINES RKMSGF.
+               03 RKMSGA         PIC X.
+           02 RKMSGI             PIC X(40).
+           02 RKNOL               PIC S9(4) COMP.
+           02 RKNOF               PIC X.
+           02 FILLER REDEFINES RKNOF.
+               03 RKNOA           PIC X.
+           02 RKNOI               PIC X(03).
+
+       01 RJCRKEYO REDEFINES RJCRKEYI.
+           02 FILLER            PIC X(12).
+           02 FILLER             PIC X(03).
+           02 RKMSGO             PIC X(40).
+           02 FILLER             PIC X(03).
+           02 RKNOO               PIC X(03).
+
+       01 RJCRMAPI.
+           02 FILLER            PIC X(12).
+           02 RMMSGL             PIC S9(4) COMP.
+           02 RMMSGF             PIC X.
+           02 FILLER REDEFINES RMMSGF.
+               03 RMMSGA         PIC X.
+           02 RMMSGI             PIC X(40).
+           02 RMNOL               PIC S9(4) COMP.
+           02 RMNOF               PIC X.
+           02 FILLER REDEFINES RMNOF.
+               03 RMNOA           PIC X.
+           02 RMNOI               PIC X(03).
+           02 RMRSNL              PIC S9(4) COMP.
+           02 RMRSNF              PIC X.
+           02 FILLER REDEFINES RMRSNF.
+               03 RMRSNA          PIC X.
+           02 RMRSNI              PIC X(02).
+           02 RMDATEL              PIC S9(4) COMP.
+           02 RMDATEF              PIC X.
+           02 FILLER REDEFINES RMDATEF.
+               03 RMDATEA          PIC X.
+           02 RMDATEI              PIC X(10).
+           02 RMNUML                PIC S9(4) COMP.
+           02 RMNUMF                PIC X.
+           02 FILLER REDEFINES RMNUMF.
+               03 RMNUMA            PIC X.
+           02 RMNUMI                PIC X(12).
+           02 RMVARL                PIC S9(4) COMP.
+           02 RMVARF                PIC X.
+           02 FILLER REDEFINES RMVARF.
+               03 RMVARA            PIC X.
+           02 RMVARI                PIC X(60).
+
+       01 RJCRMAPO REDEFINES RJCRMAPI.
+           02 FILLER            PIC X(12).
+           02 FILLER             PIC X(03).
+           02 RMMSGO             PIC X(40).
+           02 FILLER             PIC X(03).
+           02 RMNOO               PIC X(03).
+           02 FILLER              PIC X(03).
+           02 RMRSNO               PIC X(02).
+           02 FILLER               PIC X(03).
+           02 RMDATEO               PIC X(10).
+           02 FILLER                 PIC X(03).
+           02 RMNUMO                 PIC X(12).
+           02 FILLER                  PIC X(03).
+           02 RMVARO                  PIC X(60).
