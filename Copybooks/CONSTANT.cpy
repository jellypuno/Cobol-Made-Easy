@@ -6,9 +6,20 @@
                05 WS-INIT-READ  PIC X(01).
                    88 WS-INIT-NO      VALUE 'N'.
                    88 WS-INIT-YES     VALUE 'Y'.
+               05 WS-RESTART-SW PIC X(01).
+                   88 WS-RESTART-NO   VALUE 'N'.
+                   88 WS-RESTART-YES  VALUE 'Y'.
+               05 WS-MR-EOF-SW  PIC X(01).
+                   88 WS-MR-EOF-NO    VALUE 'N'.
+                   88 WS-MR-EOF-YES   VALUE 'Y'.
            02 WS-STATUS.
                05 WS-IN-STAT        PIC 9(02).
                05 WS-OUT-STAT       PIC 9(02).
+               05 WS-REJ-STAT       PIC 9(02).
+               05 WS-CHK-STAT       PIC 9(02).
+               05 WS-MR-STAT        PIC 9(02).
+               05 WS-AUD-STAT       PIC 9(02).
+               05 WS-CSV-STAT       PIC 9(02).
            02 WS-ERROR-HANDLING.
                05 WS-ERR-MSG    PIC X(40).
                    88 WS-MSG-OP-IN
@@ -23,10 +34,116 @@
                    VALUE 'ERROR CLOSING INPUT FILE!'.
                    88 WS-MSG-CL-OU
                    VALUE 'ERROR CLOSING OUTPUT FILE!'.
+                   88 WS-MSG-BAD-DT
+                   VALUE 'INVALID DATE ON INPUT RECORD!'.
+                   88 WS-MSG-OP-RJ
+                   VALUE 'ERROR OPENING REJECT FILE!'.
+                   88 WS-MSG-WR-RJ
+                   VALUE 'ERROR WRITING REJECT FILE!'.
+                   88 WS-MSG-CL-RJ
+                   VALUE 'ERROR CLOSING REJECT FILE!'.
+                   88 WS-MSG-CHKPT
+                   VALUE 'ERROR WRITING CHECKPOINT FILE!'.
+                   88 WS-MSG-OP-MR
+                   VALUE 'ERROR OPENING MASTER FILE!'.
+                   88 WS-MSG-RD-MR
+                   VALUE 'ERROR READING MASTER FILE!'.
+                   88 WS-MSG-CL-MR
+                   VALUE 'ERROR CLOSING MASTER FILE!'.
+                   88 WS-MSG-OP-AU
+                   VALUE 'ERROR OPENING AUDIT FILE!'.
+                   88 WS-MSG-WR-AU
+                   VALUE 'ERROR WRITING AUDIT FILE!'.
+                   88 WS-MSG-CL-AU
+                   VALUE 'ERROR CLOSING AUDIT FILE!'.
+                   88 WS-MSG-CNT-MIS
+                   VALUE 'ACTUAL RECORD COUNT NOT EQUAL EXPECTED!'.
+                   88 WS-MSG-OP-CS
+                   VALUE 'ERROR OPENING CSV EXTRACT FILE!'.
+                   88 WS-MSG-WR-CS
+                   VALUE 'ERROR WRITING CSV EXTRACT FILE!'.
+                   88 WS-MSG-CL-CS
+                   VALUE 'ERROR CLOSING CSV EXTRACT FILE!'.
                05 WS-ERR-CDE    PIC 9(02).
+               05 WS-RETURN-CDE PIC 9(02) VALUE ZERO.
+                   88 WS-RC-SUCCESS      VALUE 00.
+                   88 WS-RC-OPEN-ERR     VALUE 10.
+                   88 WS-RC-READ-ERR     VALUE 20.
+                   88 WS-RC-WRITE-ERR    VALUE 30.
+                   88 WS-RC-CLOSE-ERR    VALUE 40.
+                   88 WS-RC-BAD-DATE     VALUE 50.
+                   88 WS-RC-CHKPT-ERR    VALUE 60.
+                   88 WS-RC-CNT-MISMATCH VALUE 70.
+                   88 WS-RC-ZERO-RECS    VALUE 04.
                05 WS-ERR-PROC   PIC X(20).
                    88 WS-PROC-OPEN VALUE 'B0001-OPEN-FILES'.
                    88 WS-PROC-READ VALUE 'D0001-READ-FILES'.
                    88 WS-PROC-PRNT VALUE 'P0001-PRINT-REC'.
                    88 WS-PROC-CLOS VALUE 'Z0001-CLOS-FILES'.
-            02 WS-PRINT-REPORT  PIC X(133).
\ No newline at end of file
+                   88 WS-PROC-VDAT VALUE 'I0001-VALID-DATE'.
+                   88 WS-PROC-RJCT VALUE 'J0001-REJECT-REC'.
+                   88 WS-PROC-CHKPT VALUE 'M0001-WRITE-CHKPT'.
+                   88 WS-PROC-KLUP  VALUE 'N0001-READ-BY-KEY'.
+                   88 WS-PROC-MSTR  VALUE 'O0001-READ-MASTER'.
+                   88 WS-PROC-AUDT  VALUE 'X0001-WRITE-AUDIT'.
+                   88 WS-PROC-CSVW  VALUE 'F0002-WRITE-CSV'.
+                   88 WS-PROC-WRIT  VALUE 'F0001-WRITE-FILES'.
+                   88 WS-PROC-RSRT  VALUE 'K0001-CHECK-RESTART'.
+           02 WS-CONTROL-TOTALS.
+               05 WS-REC-CTR        PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-REJ-CTR        PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-SALARY-TOTAL   PIC S9(11)V99 COMP-3 VALUE ZERO.
+               05 WS-MSTR-ONLY-CTR  PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-READ-CTR       PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-EXPECTED-CTR   PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-TRAILER-CTR    PIC 9(07) COMP-3 VALUE ZERO.
+           02 WS-PAGE-CONTROL.
+               05 WS-PAGE-CTR       PIC 9(05) COMP-3 VALUE ZERO.
+               05 WS-LINE-CTR       PIC 9(03) COMP-3 VALUE ZERO.
+               05 WS-LINES-PER-PAGE PIC 9(03) COMP-3 VALUE 60.
+           02 WS-DATE-VALIDATION.
+               05 WS-DATE-SW        PIC X(01).
+                   88 WS-DATE-VALID    VALUE 'Y'.
+                   88 WS-DATE-INVALID  VALUE 'N'.
+               05 WS-VAL-DATE        PIC X(10).
+               05 WS-VAL-YYYY        PIC 9(04).
+               05 WS-VAL-MM          PIC 9(02).
+               05 WS-VAL-DD          PIC 9(02).
+               05 WS-VAL-MAX-DD      PIC 9(02).
+               05 WS-VAL-DIV         PIC 9(04).
+               05 WS-VAL-REM         PIC 9(04).
+           02 WS-CHECKPOINT-CONTROL.
+               05 WS-RESTART-KEY     PIC 9(03) VALUE ZERO.
+               05 WS-CHK-INTERVAL    PIC 9(03) COMP-3 VALUE 50.
+               05 WS-CHK-DIV         PIC 9(07).
+               05 WS-CHK-REM         PIC 9(03).
+           02 WS-INDEXED-ACCESS.
+               05 WS-LOOKUP-KEY      PIC 9(03).
+           02 WS-CONTROL-BREAK.
+               05 WS-CTL-PRIMED-SW   PIC X(01) VALUE 'N'.
+                   88 WS-CTL-PRIMED-NO   VALUE 'N'.
+                   88 WS-CTL-PRIMED-YES  VALUE 'Y'.
+               05 WS-PREV-DEPT-CODE  PIC X(04) VALUE SPACES.
+               05 WS-CTL-REC-CTR     PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-CTL-SALARY-TOTAL PIC S9(11)V99 COMP-3 VALUE ZERO.
+           02 WS-CSV-CONTROL.
+               05 WS-CSV-SALARY-EDIT PIC -(9)9.99.
+           02 WS-RUNTIME-STATS.
+               05 WS-START-TIME.
+                   10 WS-START-HH    PIC 9(02).
+                   10 WS-START-MM    PIC 9(02).
+                   10 WS-START-SS    PIC 9(02).
+                   10 WS-START-CC    PIC 9(02).
+               05 WS-END-TIME.
+                   10 WS-END-HH      PIC 9(02).
+                   10 WS-END-MM      PIC 9(02).
+                   10 WS-END-SS      PIC 9(02).
+                   10 WS-END-CC      PIC 9(02).
+               05 WS-START-SECS      PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-END-SECS        PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-ELAPSED-SECS    PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-ELAPSED-HH      PIC 9(02) VALUE ZERO.
+               05 WS-ELAPSED-MM      PIC 9(02) VALUE ZERO.
+               05 WS-ELAPSED-SS      PIC 9(02) VALUE ZERO.
+               05 WS-ELAPSED-REM     PIC 9(07) COMP-3 VALUE ZERO.
+               05 WS-RECS-PER-SEC    PIC 9(05)V99 COMP-3 VALUE ZERO.
